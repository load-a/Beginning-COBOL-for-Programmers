@@ -2,12 +2,47 @@ IDENTIFICATION DIVISION.
 PROGRAM-ID. Listing4-2.
 
 ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+	SELECT CalcTransactionFile ASSIGN TO "calc_transactions.txt" ORGANIZATION IS LINE SEQUENTIAL.
+	SELECT CalcReportFile ASSIGN TO "calc_report.txt" ORGANIZATION IS LINE SEQUENTIAL.
+	SELECT AuditFile ASSIGN TO "calc_audit.txt" ORGANIZATION IS LINE SEQUENTIAL
+		FILE STATUS IS WS-Audit-Status.
 
 DATA DIVISION.
+FILE SECTION.
+FD CalcTransactionFile.
+01 CalcTransactionRecord.
+	88 EndOfTransactionFile VALUE HIGH-VALUES.
+	02 TransOperation	PIC X.
+	02 TransNum1		PIC 9(4)V99.
+	02 TransNum2		PIC 9(4)V99.
+
+FD CalcReportFile.
+01 CalcReportRecord.
+	02 ReportNum1		PIC Z(3)9.99.
+	02 ReportOperation	PIC X.
+	02 ReportNum2		PIC Z(3)9.99.
+	02 ReportEquals		PIC X(3).
+	02 ReportResult		PIC -(7)9.99.
+
+FD AuditFile.
+01 AuditRecord.
+	02 AuditTimestamp	PIC X(21).
+	02 AuditFiller1		PIC X.
+	02 AuditOperation	PIC X.
+	02 AuditFiller2		PIC X.
+	02 AuditNum1		PIC Z(3)9.99.
+	02 AuditFiller3		PIC X.
+	02 AuditNum2		PIC Z(3)9.99.
+	02 AuditEquals		PIC X(3).
+	02 AuditResult		PIC -(7)9.99.
+
 WORKING-STORAGE SECTION.
-01 Num1 	PIC 9 VALUE 5.
-01 Num2 	PIC 9 VALUE 4.
-01 Result 	PIC --9.99 VALUE ZEROS.
+01 WS-Audit-Status	PIC XX.
+01 Num1 	PIC 9(4)V99 VALUE 5.
+01 Num2 	PIC 9(4)V99 VALUE 4.
+01 Result 	PIC -(7)9.99 VALUE ZEROS.
 
 01 Operation PIC A.
 88 ValidOperation VALUE "+", "-", "*", "/".
@@ -15,26 +50,53 @@ WORKING-STORAGE SECTION.
 01 TerminationChar	PIC X.
 	88 TerminateProgram VALUE "s".
 
+01 WS-Operand-Buffer	PIC X(8).
+01 WS-Operand-Value	PIC 9(4)V99.
+01 WS-Display-Num1	PIC Z(3)9.99.
+01 WS-Display-Num2	PIC Z(3)9.99.
+
+01 WS-Mode-Choice	PIC X.
+01 WS-Batch-Switch	PIC X VALUE "N".
+	88 Batch-Mode-On VALUE "Y".
+
 PROCEDURE DIVISION.
 Main-Logic.
-PERFORM Ask-for-Input THROUGH Apply-Operation UNTIL TerminateProgram
+OPEN EXTEND AuditFile
+IF WS-Audit-Status = "35"
+	OPEN OUTPUT AuditFile
+END-IF
+
+DISPLAY "Run in Interactive or Batch mode (I/B): " WITH NO ADVANCING
+ACCEPT WS-Mode-Choice
+
+IF WS-Mode-Choice = "B" OR WS-Mode-Choice = "b"
+	PERFORM Batch-Logic
+ELSE
+	PERFORM Ask-for-Input THROUGH Apply-Operation UNTIL TerminateProgram
+END-IF
+
+CLOSE AuditFile
 
 STOP RUN.
 
 Ask-for-Input.
-DISPLAY "Enter a single digit number: " WITH NO ADVANCING
-ACCEPT TerminationChar
-
-DISPLAY TerminationChar
+DISPLAY "Enter a number, e.g. 12.50 (or 's' to stop): " WITH NO ADVANCING
+ACCEPT WS-Operand-Buffer
 
-MOVE TerminationChar TO Num1
+MOVE WS-Operand-Buffer(1:1) TO TerminationChar
 
 IF TerminateProgram
 	GO TO Break
 END-IF
 
-DISPLAY "Enter a single digit number: " WITH NO ADVANCING
-ACCEPT Num2
+PERFORM Validate-Operand
+MOVE WS-Operand-Value TO Num1
+
+DISPLAY "Enter a number, e.g. 4.50: " WITH NO ADVANCING
+ACCEPT WS-Operand-Buffer
+
+PERFORM Validate-Operand
+MOVE WS-Operand-Value TO Num2
 
 DISPLAY "Enter an operation (+, -, *, /): " WITH NO ADVANCING
 ACCEPT Operation.
@@ -43,18 +105,106 @@ Apply-Operation.
 EVALUATE Operation
 WHEN "+"
 	ADD Num1 TO Num2 GIVING Result
+		ON SIZE ERROR
+			DISPLAY "ERROR: RESULT SIZE OVERFLOW"
+			MOVE ZERO TO Result
+	END-ADD
 WHEN "-"
 	SUBTRACT Num2 FROM Num1 GIVING Result
+		ON SIZE ERROR
+			DISPLAY "ERROR: RESULT SIZE OVERFLOW"
+			MOVE ZERO TO Result
+	END-SUBTRACT
 WHEN "*"
 	MULTIPLY Num1 BY Num2 GIVING Result
-WHEN "/" 
-	DIVIDE Num1 BY Num2 GIVING Result
+		ON SIZE ERROR
+			DISPLAY "ERROR: RESULT SIZE OVERFLOW"
+			MOVE ZERO TO Result
+	END-MULTIPLY
+WHEN "/"
+	IF Num2 = ZERO
+		DISPLAY "ERROR: DIVIDE BY ZERO"
+		MOVE ZERO TO Result
+	ELSE
+		DIVIDE Num1 BY Num2 GIVING Result
+			ON SIZE ERROR
+				DISPLAY "ERROR: RESULT SIZE OVERFLOW"
+				MOVE ZERO TO Result
+		END-DIVIDE
+	END-IF
 WHEN OTHER
 	DISPLAY "ERROR: INVALID OPERATION"
+	MOVE ZERO TO Result
 END-EVALUATE
 
-DISPLAY "The result: " Num1 SPACE Operation SPACE Num2 " = " Result.
+PERFORM Write-Audit-Record
+
+IF Batch-Mode-On
+	PERFORM Write-Report-Record
+ELSE
+	MOVE Num1 TO WS-Display-Num1
+	MOVE Num2 TO WS-Display-Num2
+	DISPLAY "The result: " FUNCTION TRIM (WS-Display-Num1) SPACE Operation
+		SPACE FUNCTION TRIM (WS-Display-Num2) " = " Result
+END-IF.
 
 Break.
-CONTINUE.
+CLOSE AuditFile
+STOP RUN.
 
+Validate-Operand.
+IF FUNCTION TEST-NUMVAL(WS-Operand-Buffer) = 0
+	AND FUNCTION NUMVAL(WS-Operand-Buffer) NOT > 9999.99
+	MOVE FUNCTION NUMVAL(WS-Operand-Buffer) TO WS-Operand-Value
+ELSE
+	DISPLAY "ERROR: INVALID OPERAND - DEFAULTING TO ZERO"
+	MOVE ZERO TO WS-Operand-Value
+END-IF.
+
+Batch-Logic.
+MOVE "Y" TO WS-Batch-Switch
+
+OPEN INPUT CalcTransactionFile
+OPEN OUTPUT CalcReportFile
+
+PERFORM Read-Transaction
+PERFORM Process-Transaction UNTIL EndOfTransactionFile
+
+CLOSE CalcTransactionFile
+CLOSE CalcReportFile
+
+MOVE "N" TO WS-Batch-Switch.
+
+Process-Transaction.
+MOVE TransOperation TO Operation
+MOVE TransNum1 TO Num1
+MOVE TransNum2 TO Num2
+
+PERFORM Apply-Operation
+
+PERFORM Read-Transaction.
+
+Read-Transaction.
+READ CalcTransactionFile
+	AT END SET EndOfTransactionFile TO TRUE
+END-READ.
+
+Write-Report-Record.
+MOVE Num1 TO ReportNum1
+MOVE Operation TO ReportOperation
+MOVE Num2 TO ReportNum2
+MOVE " = " TO ReportEquals
+MOVE Result TO ReportResult
+WRITE CalcReportRecord.
+
+Write-Audit-Record.
+MOVE FUNCTION CURRENT-DATE TO AuditTimestamp
+MOVE SPACE TO AuditFiller1
+MOVE Operation TO AuditOperation
+MOVE SPACE TO AuditFiller2
+MOVE Num1 TO AuditNum1
+MOVE SPACE TO AuditFiller3
+MOVE Num2 TO AuditNum2
+MOVE " = " TO AuditEquals
+MOVE Result TO AuditResult
+WRITE AuditRecord.
