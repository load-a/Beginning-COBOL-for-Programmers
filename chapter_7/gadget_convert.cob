@@ -0,0 +1,64 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. Gadget-Convert.
+AUTHOR. Saramir.
+DATE-WRITTEN. 2026-08-08.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+	SELECT OldStockFile ASSIGN TO "stock_files.txt" ORGANIZATION IS LINE SEQUENTIAL.
+	SELECT StockFile ASSIGN TO "stock_files.dat"
+		ORGANIZATION IS INDEXED
+		ACCESS MODE IS RANDOM
+		RECORD KEY IS GadgetID OF ItemRecord.
+
+DATA DIVISION.
+FILE SECTION.
+FD OldStockFile.
+	COPY "ITEMREC.CPY" REPLACING ItemRecord BY OldItemRecord
+	                             EndOfFile BY OldEndOfFile.
+
+FD StockFile.
+	COPY "ITEMREC.CPY".
+
+WORKING-STORAGE SECTION.
+01 WS-Converted-Count PIC 9(6) VALUE ZERO.
+01 WS-Error-Count PIC 9(6) VALUE ZERO.
+
+PROCEDURE DIVISION.
+Main-Logic.
+OPEN INPUT OldStockFile
+OPEN OUTPUT StockFile
+
+PERFORM Read-Old-Record
+PERFORM Convert-Record UNTIL OldEndOfFile
+
+CLOSE OldStockFile
+CLOSE StockFile
+
+DISPLAY "CONVERSION COMPLETE: " WS-Converted-Count " ITEMS WRITTEN TO stock_files.dat"
+DISPLAY "  DUPLICATE GADGETID(S) SKIPPED: " WS-Error-Count
+
+STOP RUN.
+
+Read-Old-Record.
+READ OldStockFile
+	AT END SET OldEndOfFile TO TRUE
+END-READ.
+
+Convert-Record.
+MOVE GadgetID OF OldItemRecord TO GadgetID OF ItemRecord
+MOVE GadgetName OF OldItemRecord TO GadgetName OF ItemRecord
+MOVE GadgetQuantity OF OldItemRecord TO GadgetQuantity OF ItemRecord
+MOVE RawPrice OF OldItemRecord TO RawPrice OF ItemRecord
+MOVE FormattedPrice OF OldItemRecord TO FormattedPrice OF ItemRecord
+
+WRITE ItemRecord
+	INVALID KEY
+		DISPLAY "ERROR: DUPLICATE GADGETID " GadgetID OF ItemRecord " - RECORD SKIPPED"
+		ADD 1 TO WS-Error-Count
+	NOT INVALID KEY
+		ADD 1 TO WS-Converted-Count
+END-WRITE
+
+PERFORM Read-Old-Record.
