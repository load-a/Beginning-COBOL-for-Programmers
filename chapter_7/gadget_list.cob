@@ -6,19 +6,32 @@ DATE-WRITTEN. 2025-01-29.
 ENVIRONMENT DIVISION.
 INPUT-OUTPUT SECTION.
 FILE-CONTROL.
-	SELECT StockFile ASSIGN TO "stock_files.txt" ORGANIZATION IS LINE SEQUENTIAL.
+	SELECT StockFile ASSIGN TO "stock_files.dat"
+		ORGANIZATION IS INDEXED
+		ACCESS MODE IS SEQUENTIAL
+		RECORD KEY IS GadgetID.
+	SELECT StockValueExtractFile ASSIGN TO "stock_value_extract.txt" ORGANIZATION IS LINE SEQUENTIAL
+		FILE STATUS IS WS-Extract-Status.
+	SELECT CheckpointFile ASSIGN TO "gadget_list_checkpoint.txt" ORGANIZATION IS LINE SEQUENTIAL
+		FILE STATUS IS WS-Checkpoint-Status.
 
 DATA DIVISION.
 FILE SECTION.
 FD StockFile.
-	01 ItemRecord.
-		88 EndOfFile VALUE HIGH-VALUES.
-		02 GadgetID PIC 9(6).
-		02 GadgetName PIC X(30).
-		02 GadgetQuantity PIC 9(4).
-		02 Price.
-			03 RawPrice PIC 9(4)V99.
-			03 FormattedPrice PIC Z(3)9.99.
+	COPY "ITEMREC.CPY".
+
+FD StockValueExtractFile.
+01 StockValueExtractRecord.
+	02 ExtractRecordType	PIC X.
+		88 Detail-Record VALUE "D".
+		88 Trailer-Record VALUE "T".
+	02 ExtractGadgetID	PIC 9(6).
+	02 ExtractAmount	PIC 9(9)V99.
+
+FD CheckpointFile.
+01 CheckpointRecord.
+	02 CheckpointGadgetID	PIC 9(6).
+	02 CheckpointRawTotal	PIC 9(8)V99.
 
 WORKING-STORAGE SECTION.
 01 TotalValue.
@@ -28,32 +41,101 @@ WORKING-STORAGE SECTION.
 	02 RawTotal PIC 9(8)V99.
 	02 FormattedTotal PIC Z(7)9.99.
 
+01 WS-Extract-Status		PIC XX.
+01 WS-Checkpoint-Status		PIC XX.
+01 WS-Resume-Switch		PIC X VALUE "N".
+	88 Resuming-From-Checkpoint VALUE "Y".
+01 WS-Resume-From-ID		PIC 9(6) VALUE ZERO.
+01 WS-Last-Processed-ID	PIC 9(6) VALUE ZERO.
+
 PROCEDURE DIVISION.
 Main-Logic.
+	PERFORM Load-Checkpoint
+
 	OPEN INPUT StockFile
 
-	PERFORM Process-File
+	IF Resuming-From-Checkpoint
+		START StockFile KEY IS GREATER THAN GadgetID
+			INVALID KEY SET EndOfFile TO TRUE
+		END-START
+		OPEN EXTEND StockValueExtractFile
+		IF WS-Extract-Status = "35"
+			OPEN OUTPUT StockValueExtractFile
+		END-IF
+	ELSE
+		OPEN OUTPUT StockValueExtractFile
+	END-IF
 
-	PERFORM Process-File UNTIL EndOfFile
+	IF NOT EndOfFile
+		PERFORM Process-File
+		PERFORM Process-File UNTIL EndOfFile
+	END-IF
 
 	MOVE RawTotal TO FormattedTotal
 
 	DISPLAY "STOCK TOTAL: $" FUNCTION TRIM (FormattedTotal)
 
+	PERFORM Write-Extract-Trailer
+	PERFORM Clear-Checkpoint
+
 	CLOSE StockFile
+	CLOSE StockValueExtractFile
 STOP RUN.
 
+Load-Checkpoint.
+	OPEN INPUT CheckpointFile
+	IF WS-Checkpoint-Status = "00"
+		READ CheckpointFile
+			AT END CONTINUE
+			NOT AT END
+				MOVE "Y" TO WS-Resume-Switch
+				MOVE CheckpointGadgetID TO WS-Resume-From-ID
+				MOVE CheckpointGadgetID TO GadgetID
+				MOVE CheckpointRawTotal TO RawTotal
+		END-READ
+		CLOSE CheckpointFile
+	END-IF.
+
+Clear-Checkpoint.
+	OPEN OUTPUT CheckpointFile
+	CLOSE CheckpointFile.
+
+Write-Checkpoint.
+	OPEN OUTPUT CheckpointFile
+	MOVE WS-Last-Processed-ID TO CheckpointGadgetID
+	MOVE RawTotal TO CheckpointRawTotal
+	WRITE CheckpointRecord
+	CLOSE CheckpointFile.
+
 Display-Item-Listing.
 	PERFORM Calculate-Totals
 	MOVE RawValue TO FormattedValue
-	DISPLAY GadgetName SPACE "$" FUNCTION TRIM (FormattedValue).
+	DISPLAY GadgetName SPACE "$" FUNCTION TRIM (FormattedValue)
+	PERFORM Write-Extract-Detail
+	PERFORM Track-Checkpoint-Progress.
 
 Calculate-Totals.
 	MULTIPLY GadgetQuantity BY RawPrice GIVING RawValue
 	ADD RawValue TO RawTotal.
 
+Track-Checkpoint-Progress.
+	MOVE GadgetID OF ItemRecord TO WS-Last-Processed-ID
+	PERFORM Write-Checkpoint.
+
+Write-Extract-Detail.
+	MOVE "D" TO ExtractRecordType
+	MOVE GadgetID OF ItemRecord TO ExtractGadgetID
+	MOVE RawValue TO ExtractAmount
+	WRITE StockValueExtractRecord.
+
+Write-Extract-Trailer.
+	MOVE "T" TO ExtractRecordType
+	MOVE ZERO TO ExtractGadgetID
+	MOVE RawTotal TO ExtractAmount
+	WRITE StockValueExtractRecord.
+
 Process-File.
-	READ StockFile
+	READ StockFile NEXT
 		AT END SET EndOfFile TO TRUE
 		NOT AT END PERFORM Display-Item-Listing
 	END-READ.
