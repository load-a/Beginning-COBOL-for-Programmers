@@ -0,0 +1,143 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. Gadget-Maintain.
+AUTHOR. Saramir.
+DATE-WRITTEN. 2026-08-08.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+	SELECT StockFile ASSIGN TO "stock_files.dat"
+		ORGANIZATION IS INDEXED
+		ACCESS MODE IS RANDOM
+		RECORD KEY IS GadgetID
+		FILE STATUS IS WS-Stock-Status.
+	SELECT MaintTransactionFile ASSIGN TO "gadget_maint_transactions.txt" ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD StockFile.
+	COPY "ITEMREC.CPY".
+
+FD MaintTransactionFile.
+01 MaintTransactionRecord.
+	88 EndOfMaintFile VALUE HIGH-VALUES.
+	02 TransType PIC X.
+		88 Trans-Add VALUE "A".
+		88 Trans-Change VALUE "C".
+		88 Trans-Delete VALUE "D".
+	02 TransGadgetID PIC 9(6).
+	02 TransGadgetName PIC X(30).
+	02 TransGadgetQuantity PIC 9(4).
+	02 TransQuantityPresent PIC X.
+		88 Quantity-Supplied VALUE "Y".
+	02 TransRawPrice PIC 9(4)V99.
+	02 TransPricePresent PIC X.
+		88 Price-Supplied VALUE "Y".
+
+WORKING-STORAGE SECTION.
+01 WS-Stock-Status	PIC XX.
+
+01 WS-Added-Count	PIC 9(4) VALUE ZERO.
+01 WS-Changed-Count	PIC 9(4) VALUE ZERO.
+01 WS-Deleted-Count	PIC 9(4) VALUE ZERO.
+01 WS-Error-Count	PIC 9(4) VALUE ZERO.
+
+PROCEDURE DIVISION.
+Main-Logic.
+OPEN I-O StockFile
+IF WS-Stock-Status NOT = "00"
+	DISPLAY "ERROR: UNABLE TO OPEN stock_files.dat (STATUS " WS-Stock-Status ") - RUN Gadget-Convert FIRST"
+	STOP RUN
+END-IF
+
+OPEN INPUT MaintTransactionFile
+PERFORM Read-Maint-Transaction
+PERFORM Apply-Transaction UNTIL EndOfMaintFile
+CLOSE MaintTransactionFile
+
+CLOSE StockFile
+
+DISPLAY "MAINTENANCE COMPLETE"
+DISPLAY "  ADDED:   " WS-Added-Count
+DISPLAY "  CHANGED: " WS-Changed-Count
+DISPLAY "  DELETED: " WS-Deleted-Count
+DISPLAY "  ERRORS:  " WS-Error-Count
+
+STOP RUN.
+
+Read-Maint-Transaction.
+READ MaintTransactionFile
+	AT END SET EndOfMaintFile TO TRUE
+END-READ.
+
+Apply-Transaction.
+EVALUATE TRUE
+WHEN Trans-Add
+	PERFORM Add-Gadget
+WHEN Trans-Change
+	PERFORM Change-Gadget
+WHEN Trans-Delete
+	PERFORM Delete-Gadget
+WHEN OTHER
+	DISPLAY "ERROR: INVALID TRANSACTION TYPE " TransType
+	ADD 1 TO WS-Error-Count
+END-EVALUATE
+
+PERFORM Read-Maint-Transaction.
+
+Add-Gadget.
+MOVE TransGadgetID TO GadgetID
+MOVE TransGadgetName TO GadgetName
+MOVE TransGadgetQuantity TO GadgetQuantity
+MOVE TransRawPrice TO RawPrice
+MOVE TransRawPrice TO FormattedPrice
+
+WRITE ItemRecord
+	INVALID KEY
+		DISPLAY "ERROR: GADGETID " TransGadgetID " ALREADY ON FILE"
+		ADD 1 TO WS-Error-Count
+	NOT INVALID KEY
+		ADD 1 TO WS-Added-Count
+END-WRITE.
+
+Change-Gadget.
+MOVE TransGadgetID TO GadgetID
+
+READ StockFile
+	INVALID KEY
+		DISPLAY "ERROR: GADGETID " TransGadgetID " NOT ON FILE"
+		ADD 1 TO WS-Error-Count
+	NOT INVALID KEY
+		PERFORM Update-Fields-And-Rewrite
+END-READ.
+
+Update-Fields-And-Rewrite.
+IF TransGadgetName NOT = SPACES
+	MOVE TransGadgetName TO GadgetName
+END-IF
+IF Quantity-Supplied
+	MOVE TransGadgetQuantity TO GadgetQuantity
+END-IF
+IF Price-Supplied
+	MOVE TransRawPrice TO RawPrice
+	MOVE TransRawPrice TO FormattedPrice
+END-IF
+
+REWRITE ItemRecord
+	INVALID KEY
+		DISPLAY "ERROR: GADGETID " TransGadgetID " COULD NOT BE REWRITTEN"
+		ADD 1 TO WS-Error-Count
+	NOT INVALID KEY
+		ADD 1 TO WS-Changed-Count
+END-REWRITE.
+
+Delete-Gadget.
+MOVE TransGadgetID TO GadgetID
+
+DELETE StockFile
+	INVALID KEY
+		DISPLAY "ERROR: GADGETID " TransGadgetID " NOT ON FILE"
+		ADD 1 TO WS-Error-Count
+	NOT INVALID KEY
+		ADD 1 TO WS-Deleted-Count
+END-DELETE.
