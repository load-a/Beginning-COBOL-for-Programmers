@@ -0,0 +1,117 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. Gadget-Reconcile.
+AUTHOR. Saramir.
+DATE-WRITTEN. 2026-08-08.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+	SELECT StockFile ASSIGN TO "stock_files.dat"
+		ORGANIZATION IS INDEXED
+		ACCESS MODE IS RANDOM
+		RECORD KEY IS GadgetID
+		FILE STATUS IS WS-Stock-Status.
+	SELECT PhysicalCountFile ASSIGN TO "physical_count.txt" ORGANIZATION IS LINE SEQUENTIAL.
+	SELECT VarianceReportFile ASSIGN TO "variance_report.txt" ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD StockFile.
+	COPY "ITEMREC.CPY".
+
+FD PhysicalCountFile.
+01 PhysicalCountRecord.
+	88 EndOfCountFile VALUE HIGH-VALUES.
+	02 CountGadgetID	PIC 9(6).
+	02 CountedQuantity	PIC 9(4).
+
+FD VarianceReportFile.
+01 VarianceReportRecord.
+	02 VarGadgetID		PIC 9(6).
+	02 VarFiller1		PIC X VALUE SPACE.
+	02 VarGadgetName	PIC X(30).
+	02 VarFiller2		PIC X VALUE SPACE.
+	02 VarOnFileQty		PIC ZZZ9.
+	02 VarFiller3		PIC X VALUE SPACE.
+	02 VarCountedQty	PIC ZZZ9.
+	02 VarFiller4		PIC X VALUE SPACE.
+	02 VarDifference	PIC ----9.
+	02 VarFiller5		PIC X VALUE SPACE.
+	02 VarRemark		PIC X(20).
+
+WORKING-STORAGE SECTION.
+01 WS-Stock-Status	PIC XX.
+01 WS-Signed-Difference	PIC S9(5) VALUE ZERO.
+
+01 WS-Matched-Count	PIC 9(4) VALUE ZERO.
+01 WS-Variance-Count	PIC 9(4) VALUE ZERO.
+01 WS-Not-On-File-Count PIC 9(4) VALUE ZERO.
+
+PROCEDURE DIVISION.
+Main-Logic.
+OPEN INPUT StockFile
+IF WS-Stock-Status NOT = "00"
+	DISPLAY "ERROR: UNABLE TO OPEN stock_files.dat (STATUS " WS-Stock-Status ") - RUN Gadget-Convert FIRST"
+	STOP RUN
+END-IF
+
+OPEN INPUT PhysicalCountFile
+OPEN OUTPUT VarianceReportFile
+
+PERFORM Read-Count-Record
+PERFORM Reconcile-Count UNTIL EndOfCountFile
+
+CLOSE StockFile
+CLOSE PhysicalCountFile
+CLOSE VarianceReportFile
+
+DISPLAY "RECONCILIATION COMPLETE"
+DISPLAY "  MATCHED:      " WS-Matched-Count
+DISPLAY "  VARIANCES:    " WS-Variance-Count
+DISPLAY "  NOT ON FILE:  " WS-Not-On-File-Count
+DISPLAY "REPORT WRITTEN TO variance_report.txt"
+
+STOP RUN.
+
+Read-Count-Record.
+READ PhysicalCountFile
+	AT END SET EndOfCountFile TO TRUE
+END-READ.
+
+Reconcile-Count.
+MOVE CountGadgetID TO GadgetID
+
+READ StockFile
+	INVALID KEY
+		PERFORM Report-Not-On-File
+	NOT INVALID KEY
+		PERFORM Compare-Quantities
+END-READ
+
+PERFORM Read-Count-Record.
+
+Report-Not-On-File.
+MOVE CountGadgetID TO VarGadgetID
+MOVE SPACES TO VarGadgetName
+MOVE ZERO TO VarOnFileQty
+MOVE CountedQuantity TO VarCountedQty
+MOVE ZERO TO VarDifference
+MOVE "NOT ON STOCKFILE" TO VarRemark
+WRITE VarianceReportRecord
+ADD 1 TO WS-Not-On-File-Count.
+
+Compare-Quantities.
+COMPUTE WS-Signed-Difference = CountedQuantity - GadgetQuantity OF ItemRecord
+
+IF WS-Signed-Difference = ZERO
+	ADD 1 TO WS-Matched-Count
+ELSE
+	MOVE GadgetID OF ItemRecord TO VarGadgetID
+	MOVE GadgetName OF ItemRecord TO VarGadgetName
+	MOVE GadgetQuantity OF ItemRecord TO VarOnFileQty
+	MOVE CountedQuantity TO VarCountedQty
+	MOVE WS-Signed-Difference TO VarDifference
+	MOVE "QUANTITY VARIANCE" TO VarRemark
+	WRITE VarianceReportRecord
+	ADD 1 TO WS-Variance-Count
+END-IF.
