@@ -0,0 +1,140 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. Gadget-Reorder.
+AUTHOR. Saramir.
+DATE-WRITTEN. 2026-08-08.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+	SELECT StockFile ASSIGN TO "stock_files.dat"
+		ORGANIZATION IS INDEXED
+		ACCESS MODE IS SEQUENTIAL
+		RECORD KEY IS GadgetID.
+	SELECT ReorderThresholdFile ASSIGN TO "reorder_thresholds.txt" ORGANIZATION IS LINE SEQUENTIAL
+		FILE STATUS IS WS-Threshold-Status.
+	SELECT ReorderReportFile ASSIGN TO "reorder_report.txt" ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD StockFile.
+	COPY "ITEMREC.CPY".
+
+FD ReorderThresholdFile.
+01 ReorderThresholdRecord.
+	88 EndOfThresholdFile VALUE HIGH-VALUES.
+	02 ThresholdGadgetID	PIC 9(6).
+	02 ThresholdQty		PIC 9(4).
+
+FD ReorderReportFile.
+01 ReorderReportRecord.
+	02 ReportGadgetID	PIC 9(6).
+	02 ReportFiller1	PIC X VALUE SPACE.
+	02 ReportGadgetName	PIC X(30).
+	02 ReportFiller2	PIC X VALUE SPACE.
+	02 ReportOnHandQty	PIC ZZZ9.
+	02 ReportFiller3	PIC X VALUE SPACE.
+	02 ReportThresholdQty	PIC ZZZ9.
+
+WORKING-STORAGE SECTION.
+01 WS-Default-Threshold	PIC 9(4) VALUE ZERO.
+
+01 WS-Threshold-Table.
+	02 WS-Threshold-Entry OCCURS 500 TIMES.
+		03 WS-Override-ID	PIC 9(6).
+		03 WS-Override-Qty	PIC 9(4).
+
+01 WS-Threshold-Count	PIC 9(4) VALUE ZERO.
+01 WS-Search-Idx	PIC 9(4) VALUE ZERO.
+01 WS-Matched-Idx	PIC 9(4) VALUE ZERO.
+01 WS-Effective-Threshold PIC 9(4) VALUE ZERO.
+01 WS-Threshold-Status	PIC XX.
+
+01 WS-Found-Switch	PIC X VALUE "N".
+	88 Override-Found VALUE "Y".
+
+01 WS-Flagged-Count	PIC 9(4) VALUE ZERO.
+
+PROCEDURE DIVISION.
+Main-Logic.
+DISPLAY "ENTER DEFAULT REORDER THRESHOLD QUANTITY: " WITH NO ADVANCING
+ACCEPT WS-Default-Threshold
+
+PERFORM Load-Threshold-Overrides
+
+OPEN INPUT StockFile
+OPEN OUTPUT ReorderReportFile
+
+PERFORM Read-Stock-Record
+PERFORM Check-Reorder UNTIL EndOfFile
+
+CLOSE StockFile
+CLOSE ReorderReportFile
+
+DISPLAY "REORDER REPORT COMPLETE: " WS-Flagged-Count " ITEM(S) BELOW THRESHOLD"
+DISPLAY "REPORT WRITTEN TO reorder_report.txt"
+
+STOP RUN.
+
+Load-Threshold-Overrides.
+OPEN INPUT ReorderThresholdFile
+IF WS-Threshold-Status = "35"
+	SET EndOfThresholdFile TO TRUE
+ELSE
+	PERFORM Read-Threshold-Record
+	PERFORM Store-Threshold-Override UNTIL EndOfThresholdFile
+	CLOSE ReorderThresholdFile
+END-IF.
+
+Read-Threshold-Record.
+READ ReorderThresholdFile
+	AT END SET EndOfThresholdFile TO TRUE
+END-READ.
+
+Store-Threshold-Override.
+IF WS-Threshold-Count >= 500
+	DISPLAY "ERROR: MORE THAN 500 REORDER THRESHOLD OVERRIDES - REMAINING ROWS IGNORED"
+	SET EndOfThresholdFile TO TRUE
+ELSE
+	ADD 1 TO WS-Threshold-Count
+	MOVE ThresholdGadgetID TO WS-Override-ID (WS-Threshold-Count)
+	MOVE ThresholdQty TO WS-Override-Qty (WS-Threshold-Count)
+	PERFORM Read-Threshold-Record
+END-IF.
+
+Read-Stock-Record.
+READ StockFile NEXT
+	AT END SET EndOfFile TO TRUE
+END-READ.
+
+Check-Reorder.
+PERFORM Find-Override
+IF Override-Found
+	MOVE WS-Override-Qty (WS-Matched-Idx) TO WS-Effective-Threshold
+ELSE
+	MOVE WS-Default-Threshold TO WS-Effective-Threshold
+END-IF
+
+IF GadgetQuantity OF ItemRecord < WS-Effective-Threshold
+	PERFORM Write-Reorder-Line
+	ADD 1 TO WS-Flagged-Count
+END-IF
+
+PERFORM Read-Stock-Record.
+
+Find-Override.
+MOVE "N" TO WS-Found-Switch
+PERFORM Compare-Override VARYING WS-Search-Idx FROM 1 BY 1
+	UNTIL WS-Search-Idx > WS-Threshold-Count OR Override-Found.
+
+Compare-Override.
+IF WS-Override-ID (WS-Search-Idx) = GadgetID OF ItemRecord
+	MOVE "Y" TO WS-Found-Switch
+	MOVE WS-Search-Idx TO WS-Matched-Idx
+END-IF.
+
+Write-Reorder-Line.
+MOVE GadgetID OF ItemRecord TO ReportGadgetID
+MOVE GadgetName OF ItemRecord TO ReportGadgetName
+MOVE GadgetQuantity OF ItemRecord TO ReportOnHandQty
+MOVE WS-Effective-Threshold TO ReportThresholdQty
+WRITE ReorderReportRecord.
