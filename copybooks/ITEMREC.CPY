@@ -0,0 +1,8 @@
+01 ItemRecord.
+	88 EndOfFile VALUE HIGH-VALUES.
+	02 GadgetID PIC 9(6).
+	02 GadgetName PIC X(30).
+	02 GadgetQuantity PIC 9(4).
+	02 Price.
+		03 RawPrice PIC 9(4)V99.
+		03 FormattedPrice PIC Z(3)9.99.
